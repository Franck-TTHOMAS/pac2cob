@@ -16,6 +16,15 @@
 001600      SELECT YX-FICHIER      ASSIGN AS-SOYX                       D01YX
 001700             ORGANIZATION    LINE SEQUENTIAL                      D01YX
 001800             FILE STATUS     1-YX00-STATUS.                       D01YX
+001810      SELECT LR-FICHIER      ASSIGN AS-SOLR                       D01LR
+001820             ORGANIZATION    LINE SEQUENTIAL                      D01LR
+001830             FILE STATUS     1-LR00-STATUS.                       D01LR
+001840      SELECT CV-FICHIER      ASSIGN AS-SOCV                       D03CV
+001850             ORGANIZATION    LINE SEQUENTIAL                      D03CV
+001860             FILE STATUS     1-CV00-STATUS.                       D03CV
+001870      SELECT AU-FICHIER      ASSIGN AS-SOAU                       D10AU
+001880             ORGANIZATION    LINE SEQUENTIAL                      D10AU
+001890             FILE STATUS     1-AU00-STATUS.                       D10AU
 001900 DATA DIVISION.                                                   RSA010
 002000 FILE SECTION.                                                    RSA010
 002100 FD                 EW-FICHIER                                    RSA010
@@ -26,6 +35,18 @@
 002600      BLOCK              00000 RECORDS.                           RSA010
 002700 01                 YX00.                                         RSA010
 002800      10            YX00-ZX80   PICTURE  X(80).                   RSA010
+002810 FD                 LR-FICHIER                                    D02LR
+002820      BLOCK              00000 RECORDS.                           D02LR
+002830 01                 LR00.                                         D02LR
+002840      10            LR00-NORER  PICTURE  X(6).                    D02LR
+002850 FD                 CV-FICHIER                                    D03CV
+002860      BLOCK              00000 RECORDS.                           D03CV
+002870 01                 CV00.                                         D03CV
+002880      10            CV00-LIGNE  PICTURE  X(350).                  D03CV
+002890 FD                 AU-FICHIER                                    D10AU
+002891      BLOCK              00000 RECORDS.                           D10AU
+002892 01                 AU00.                                         D10AU
+002893      10            AU00-ZX132  PICTURE  X(133).                  D10AU
 002900 WORKING-STORAGE SECTION.                                         RSA010
 003000          EXEC SQL INCLUDE SQLCA         END-EXEC.                7AAAAA
 003100          EXEC SQL BEGIN DECLARE SECTION END-EXEC.                7RS999
@@ -184,6 +205,40 @@
 018400                  PICTURE X(6).                                   7WW100
 018500 01               W-WW00-LIDEV                                    7WW998
 018600                  PICTURE X(6).                                   7WW998
+018610 01               W-CV00-MTREA                                    D03CV
+018620                  PICTURE -(9)9,99.                                D03CV
+018630 01               W-CD00-CODE                                     D08CD
+018631                  PICTURE XXX.                                    D08CD
+018634 01               W-CD00-TABLE                                    D08CD
+018635                  PICTURE X(8).                                   D08CD
+018638 01               W-CD00-LIBEL                                    D08CD
+018639                  PICTURE X(20).                                  D08CD
+018642 01               W-WA00-LIBREA                                   D08CD
+018643                  PICTURE X(20).                                  D08CD
+018646 01               W-WA00-LIBPAF                                   D08CD
+018647                  PICTURE X(20).                                  D08CD
+018650 01               W-WA00-LIBPAT                                   D08CD
+018651                  PICTURE X(20).                                  D08CD
+018654 01               W-WA00-LIBRER                                   D08CD
+018655                  PICTURE X(20).                                  D08CD
+018658 01               W-WA00-LIBREG                                   D08CD
+018659                  PICTURE X(20).                                  D08CD
+018660 01               W-AU00-LIGNE.                                   D10AU
+018661    05             FILLER         PIC X(8)  VALUE 'USERID: '.     D10AU
+018662    05             W-AU00-USERID  PIC X(20).                      D10AU
+018663    05             FILLER         PIC X(2)  VALUE SPACES.         D10AU
+018664    05             FILLER         PIC X(6)  VALUE 'PROG: '.       D10AU
+018665    05             W-AU00-PROGE   PIC X(8).                       D10AU
+018666    05             FILLER         PIC X(2)  VALUE SPACES.         D10AU
+018667    05             FILLER         PIC X(6)  VALUE 'DATE: '.       D10AU
+018668    05             W-AU00-DATCE   PIC X(8).                       D10AU
+018669    05             FILLER         PIC X(2)  VALUE SPACES.         D10AU
+018670    05             FILLER         PIC X(7)  VALUE 'HEURE: '.      D10AU
+018671    05             W-AU00-TIMCO   PIC X(8).                       D10AU
+018672    05             FILLER         PIC X(2)  VALUE SPACES.         D10AU
+018673    05             FILLER         PIC X(9)  VALUE 'CRITERE: '.    D10AU
+018674    05             W-AU00-CRITER  PIC X(40).                      D10AU
+018675    05             FILLER         PIC X(5)  VALUE SPACES.         D10AU
 018700 77                 XA00-XRC      VALUE ZERO                      7XA015
 018800                  PICTURE 9(4).                                   7XA015
 018900 77                 XA00-8TMES    VALUE ZERO                      7XA055
@@ -315,6 +370,8 @@
 031500   05               XO00-XORACN   PIC X(001) VALUE ZERO.          7XO-B2
 031600   05               XO00-XORATR   PIC X(001) VALUE ZERO.          7XO-C2
 031700   05               XO00-XORACO   PIC X(001) VALUE ZERO.          7XO-D2
+031710   05               XO00-XORALO   PIC X(001) VALUE ZERO.          7XO-D3
+031720   05               XO00-XORACV   PIC X(001) VALUE ZERO.          D03CV
 031800   05               XO00-XORAER.                                  7XO-EE
 031900     10             FILLER        PIC X(012) VALUE 'ERREUR ORACL'.7XO-EG
 032000     10             FILLER        PIC X(007) VALUE 'E ORA-0'.     7XO-EI
@@ -430,6 +487,9 @@
 043000 01   COMPTEURS-FICHIERS       COMPUTATIONAL-3.                   RSA010
 043100      05       5-RS00-CPTENR PICTURE S9(9) VALUE ZERO.            RSA010
 043200      05       5-YX00-CPTENR PICTURE S9(9) VALUE ZERO.            RSA010
+043210      05       5-LR00-CPTENR PICTURE S9(9) VALUE ZERO.            D02LR
+043220      05       5-CV00-CPTENR PICTURE S9(9) VALUE ZERO.            D03CV
+043250      05       5-AU00-CPTENR PICTURE S9(9) VALUE ZERO.            D10AU
 043300 01  ZONES-STATUS.                                                RSA010
 043400      05   VSAM-STATUS.                                           RSA010
 043500        10 VSAM-RCODE   PICTURE S9(4) COMP VALUE ZERO.            RSA010
@@ -437,6 +497,9 @@
 043700        10 VSAM-FBCODE  PICTURE S9(4) COMP VALUE ZERO.            RSA010
 043800      05          1-EW00-STATUS PICTURE XX VALUE ZERO.            RSA010
 043900      05          1-YX00-STATUS PICTURE XX VALUE ZERO.            RSA010
+043910      05          1-LR00-STATUS PICTURE XX VALUE ZERO.            D02LR
+043920      05          1-CV00-STATUS PICTURE XX VALUE ZERO.            D03CV
+043950      05          1-AU00-STATUS PICTURE XX VALUE ZERO.            D10AU
 044000 01   CAT-TAB.                                                    RSA010
 044100      05  FILLER         PICTURE X(100) VALUE SPACES.             RSA010
 044200      05  FILLER         PICTURE X(100) VALUE SPACES.             RSA010
@@ -1148,6 +1211,24 @@
 114800     MOVE        5-YX00-CPTENR TO XA80-XQNENR                     P220
 114900     GO TO F0A90.                                                 P500
 115000 F0AEW-FN. EXIT.                                                  P500
+115010 SECLR SECTION.                                                   D02LR
+115020     USE AFTER ERROR PROCEDURE                                    D02LR
+115030      ON LR-FICHIER.                                               D02LR
+115040 F0ALR.                                                            D02LR
+115050     MOVE        'LR' TO XA80-XCOSD                                D02LR
+115060     MOVE        1-LR00-STATUS TO XA80-STATUS                      D02LR
+115070     MOVE        5-LR00-CPTENR TO XA80-XQNENR                      D02LR
+115080     GO TO F0A90.                                                  D02LR
+115090 F0ALR-FN. EXIT.                                                   D02LR
+115091 SECCV SECTION.                                                    D03CV
+115092     USE AFTER ERROR PROCEDURE                                     D03CV
+115093      ON CV-FICHIER.                                               D03CV
+115094 F0ACV.                                                            D03CV
+115095     MOVE        'CV' TO XA80-XCOSD                                D03CV
+115096     MOVE        1-CV00-STATUS TO XA80-STATUS                      D03CV
+115097     MOVE        5-CV00-CPTENR TO XA80-XQNENR                      D03CV
+115098     GO TO F0A90.                                                  D03CV
+115099 F0ACV-FN. EXIT.                                                   D03CV
 115100 F0A90.                                                           P100
 115200     MOVE        '0A90' TO XA60-XCDFSF                            P110
 115300     MOVE        'ERREUR I-O' TO XA60-XLISUI.                     P120
@@ -1159,6 +1240,15 @@
 115900     MOVE        SPACE TO XA60-ZX67B.                             P150
 116000     PERFORM     F9900 THRU F9900-FN.                             P210
 116100 F0A90-FN. EXIT.                                                  P210
+116110 SECAU SECTION.                                                    D10AU
+116120     USE AFTER ERROR PROCEDURE                                     D10AU
+116130      ON AU-FICHIER.                                                D10AU
+116140 F0AAU.                                                            D10AU
+116150     MOVE        'AU' TO XA80-XCOSD                                D10AU
+116160     MOVE        1-AU00-STATUS TO XA80-STATUS                      D10AU
+116170     MOVE        5-AU00-CPTENR TO XA80-XQNENR                      D10AU
+116180     GO TO F0A90.                                                  D10AU
+116190 F0AAU-FN. EXIT.                                                   D10AU
 116200 END DECLARATIVES.                                                RSA010
 116300 SEC00 SECTION.                                                   RSA010
 116400 F0B.           EXIT.                                             P000
@@ -1229,6 +1319,24 @@
 122900           IF    IK = ZERO                                        P200
 123000     MOVE        XA30-ENVVAL TO XO00-XORARB.                      P200
 123100 F0BCY-FN. EXIT.                                                  P200
+123101 F0BCZ.                                                           D02LR
+123102     MOVE        'GCA_LOT' TO XA30-ENVNAM                         D02LR
+123103     PERFORM     F99VE THRU F99VE-FN.                             D02LR
+123104           IF    IK = ZERO                                        D02LR
+123105           AND   XA30-ENVVAL = '1'                                D02LR
+123106     MOVE        '1' TO XO00-XORALO                                D02LR
+123107           ELSE                                                    D02LR
+123108     MOVE        ZERO TO XO00-XORALO.                              D02LR
+123109 F0BCZ-FN. EXIT.                                                   D02LR
+123110 F0BCX.                                                            D03CV
+123111     MOVE        'GCA_CSV' TO XA30-ENVNAM                          D03CV
+123112     PERFORM     F99VE THRU F99VE-FN.                              D03CV
+123113           IF    IK = ZERO                                        D03CV
+123114           AND   XA30-ENVVAL = '1'                                D03CV
+123115     MOVE        '1' TO XO00-XORACV                                D03CV
+123116           ELSE                                                    D03CV
+123117     MOVE        ZERO TO XO00-XORACV.                              D03CV
+123118 F0BCX-FN. EXIT.                                                   D03CV
 123200 F0BDA.                                                           P000
 123300     PERFORM     F99SX THRU F99SX-FN.                             P100
 123400 F0BDA-FN. EXIT.                                                  P100
@@ -1278,6 +1386,42 @@
 127800        PERFORM    F0AYX                                          RSA010
 127900        PERFORM    F0A90         THRU F0A90-FN.                   RSA010
 128000 F01YX-FN. EXIT.                                                  RSA010
+128002 F01LR.    IF    XO00-XORALO = '1'                                 D02LR
+128004           NEXT SENTENCE ELSE GO TO     F01LR-FN.                  D02LR
+128006     OPEN  INPUT                   LR-FICHIER.                     D02LR
+128008        IF        1-LR00-STATUS  NOT  = ZERO                       D02LR
+128010             AND  1-LR00-STATUS  NOT  = '97'                       D02LR
+128012        PERFORM    F0ALR                                           D02LR
+128014        PERFORM    F0A90         THRU F0A90-FN.                    D02LR
+128016 F01LR-FN. EXIT.                                                   D02LR
+128020 F01CV.    IF    XO00-XORACV = '1'                                 D03CV
+128022           NEXT SENTENCE ELSE GO TO     F01CV-FN.                  D03CV
+128024     OPEN  OUTPUT                  CV-FICHIER.                     D03CV
+128026        IF        1-CV00-STATUS  NOT  = ZERO                       D03CV
+128028             AND  1-CV00-STATUS  NOT  = '97'                       D03CV
+128030        PERFORM    F0ACV                                           D03CV
+128032        PERFORM    F0A90         THRU F0A90-FN.                    D03CV
+128034     MOVE        SPACE TO CV00                                     D03CV
+128036     STRING      '"NORER","CNREN","IDRPL","CDREA","DMREA",'         D03CV
+128039     '"DDREN","MTREA","NOSIN","CDPAF","CTPAT","NOREG","CDREG",'     D03CV
+128042     '"LIB_CDREA","LIB_CDPAF",'                                    D08CD
+128045     '"LIB_CTPAT","LIB_CQRER","LIB_CDREG",'                        D08CD
+128048     '"LIB_CDMON"'                                                  D11MO
+128051     DELIMITED BY SIZE INTO CV00-LIGNE.                             D03CV
+128054     WRITE       CV00.                                              D03CV
+128057 F01CV-FN. EXIT.                                                    D03CV
+128060 F01AU.    OPEN  EXTEND                  AU-FICHIER.               D10AU
+128063           IF    1-AU00-STATUS  =  ZERO                            D13OE
+128066     GO TO     F01AU-FN.                                           D13OE
+128069           IF    1-AU00-STATUS  NOT  = '35'                        D13OE
+128072     PERFORM    F0AAU                                              D13OE
+128075     PERFORM    F0A90         THRU F0A90-FN.                       D13OE
+128078     OPEN  OUTPUT                  AU-FICHIER.                     D10AU
+128081           IF    1-AU00-STATUS  NOT  = ZERO                        D10AU
+128084             AND  1-AU00-STATUS  NOT  = '97'                       D10AU
+128087        PERFORM    F0AAU                                           D10AU
+128090        PERFORM    F0A90         THRU F0A90-FN.                    D10AU
+128093 F01AU-FN. EXIT.                                                   D10AU
 128100 F01-FN.   EXIT.                                                  RSA010
 128200 F03CA.                                                           P000
 128300     MOVE        SPACE TO RS42-ZIN42                              P100
@@ -1293,12 +1437,49 @@
 129300     'ABORT PROGRAMME'                                            P250
 129400     PERFORM     F9900 THRU F9900-FN.                             P260
 129500 F03CA-FN. EXIT.                                                  P260
-129600 F03CB.                                                           P000
-129700           IF    W-WA00-CDMON = 'FRF'                             P100
-129800     MOVE        'FRANCS' TO W-WW00-LIDEV.                        P100
-129900           IF    W-WA00-CDMON = 'EUR'                             P120
-130000     MOVE        'EUROS ' TO W-WW00-LIDEV.                        P120
+129600 F03CB.    MOVE 'MON' TO W-CD00-TABLE                              D11MO
+129650     MOVE        W-WA00-CDMON TO W-CD00-CODE                      D11MO
+129700     PERFORM     F50CD THRU F50CD-FN                              D11MO
+129750           IF    W-CD00-LIBEL NOT = SPACE                         D11MO
+129800     MOVE        W-CD00-LIBEL(1:6) TO W-WW00-LIDEV                D11MO
+129850           ELSE                                                   D11MO
+129900     MOVE        SPACE TO W-WW00-LIDEV                            D11MO
+129950     DISPLAY     '- ATTENTION devise non trouvee table C1MON : '  D11MO
+129975     W-WA00-CDMON.                                                D11MO
 130100 F03CB-FN. EXIT.                                                  P120
+130101     GO TO     F05.                                                D15FT
+130103 F50CD.    MOVE SPACE TO RS42-ZIN42                                D08CD
+130106     MOVE        'C' TO RS42-CDRES                                D08CD
+130109     MOVE        '1' TO RS42-CDRETS                                D08CD
+130112     MOVE        W-CD00-TABLE TO RS42-NORETS                       D08CD
+130115     MOVE        W-CD00-CODE TO RS42-NIRET                         D08CD
+130118     PERFORM     F95-RS42-FU THRU F95-RS42-FU-FN.                  D08CD
+130121           IF    IK = '0'                                         D08CD
+130124     MOVE        RS42-ZTA100(1:20) TO W-CD00-LIBEL                 D08CD
+130127           ELSE                                                   D08CD
+130130     MOVE        SPACE TO W-CD00-LIBEL.                            D08CD
+130133 F50CD-FN. EXIT.                                                   D08CD
+130136 F50CE.    MOVE 'REA' TO W-CD00-TABLE                              D08CD
+130139     MOVE        RS04-CDREA TO W-CD00-CODE                         D08CD
+130142     PERFORM     F50CD THRU F50CD-FN                               D08CD
+130145     MOVE        W-CD00-LIBEL TO W-WA00-LIBREA                     D08CD
+130148     MOVE        'PAF' TO W-CD00-TABLE                             D08CD
+130151     MOVE        RS04-CDPAF TO W-CD00-CODE                         D08CD
+130154     PERFORM     F50CD THRU F50CD-FN                               D08CD
+130157     MOVE        W-CD00-LIBEL TO W-WA00-LIBPAF                     D08CD
+130160     MOVE        'PAT' TO W-CD00-TABLE                             D08CD
+130163     MOVE        RS04-CTPAT TO W-CD00-CODE                         D08CD
+130166     PERFORM     F50CD THRU F50CD-FN                               D08CD
+130169     MOVE        W-CD00-LIBEL TO W-WA00-LIBPAT                     D08CD
+130172     MOVE        'RER' TO W-CD00-TABLE                             D08CD
+130175     MOVE        RS04-CQRER TO W-CD00-CODE                         D08CD
+130178     PERFORM     F50CD THRU F50CD-FN                               D08CD
+130181     MOVE        W-CD00-LIBEL TO W-WA00-LIBRER                     D08CD
+130184     MOVE        'REG' TO W-CD00-TABLE                             D08CD
+130187     MOVE        RS04-CDREG TO W-CD00-CODE                         D08CD
+130190     PERFORM     F50CD THRU F50CD-FN                               D08CD
+130193     MOVE        W-CD00-LIBEL TO W-WA00-LIBREG.                    D08CD
+130196 F50CE-FN. EXIT.                                                   D08CD
 130200*          NOTE *  DEBUT ITERATION DU PROGRAMME     *.            RSA010
 130300 F05.           EXIT.                                             RSA010
 130400 F20.      IF FT =            ALL '1'                             RSA010
@@ -1310,6 +1491,16 @@
 131000 F20EW-FN. EXIT.                                                  RSA010
 131100 F20YX.    CLOSE    YX-FICHIER.                                   RSA010
 131200 F20YX-FN. EXIT.                                                  RSA010
+131210 F20LR.    IF    XO00-XORALO = '1'                                 D02LR
+131220           NEXT SENTENCE ELSE GO TO     F20LR-FN.                  D02LR
+131230     CLOSE     LR-FICHIER.                                         D02LR
+131240 F20LR-FN. EXIT.                                                   D02LR
+131242 F20CV.    IF    XO00-XORACV = '1'                                 D03CV
+131244           NEXT SENTENCE ELSE GO TO     F20CV-FN.                  D03CV
+131246     CLOSE     CV-FICHIER.                                         D03CV
+131248 F20CV-FN. EXIT.                                                   D03CV
+131250 F20AU.    CLOSE    AU-FICHIER.                                    D10AU
+131260 F20AU-FN. EXIT.                                                   D10AU
 131300 F2080.    IF    XO00-XORACN = '1'                                P000
 131400           NEXT SENTENCE ELSE GO TO     F2080-FN.                 P000
 131500     PERFORM     F95-WORK-CO THRU F95-WORK-CO-FN.                 P100
@@ -1330,7 +1521,14 @@
 133000 F20-FN.   EXIT.                                                  RSA010
 133100 F50.           EXIT.                                             P000
 133200 F50BB.                                                           P000
-133300     ACCEPT      W-WW00-NORER                                     P100
+133210           IF    XO00-XORALO = '1'                                 D02LR
+133220     PERFORM     F50AA THRU F50AA-FN                               D02LR
+133230           ELSE                                                    D02LR
+133240     ACCEPT      W-WW00-NORER.                                    P100
+133250           IF    XO00-XORALO = '1'                                 D02LR
+133260           AND   1-LR00-STATUS = '10'                              D02LR
+133270     GO TO F50RR.                                                  D02LR
+133280     PERFORM     F50AU THRU F50AU-FN.                              D10AU
 133400     MOVE        W-WW00-NORER TO RS02-NORER                       P110
 133500     PERFORM     F95-RS02-FA THRU F95-RS02-FA-FN.                 P120
 133600 F50FF.                                                           P000
@@ -1350,14 +1548,33 @@
 135000           NEXT SENTENCE ELSE GO TO     F50LL-FN.                 P000
 135100     MOVE        'RS04' TO W-WW00-ZRECOR                          P010
 135200     PERFORM     F82 THRU F82-FN                                  P120
+135250     PERFORM     F90CV THRU F90CV-FN                              D03CV
 135300     PERFORM     F95-RS04-FV THRU F95-RS04-FV-FN.                 P140
 135400 F50LL-900. GO TO F50LL.                                          P140
 135500 F50LL-FN. EXIT.                                                  P140
+135510 F50BB-900.                                                        D02LR
+135520           IF    XO00-XORALO = '1'                                 D02LR
+135530     GO TO F9099-ITER-FN.                                          D02LR
 135600 F50BB-FN. EXIT.                                                  P140
 135700 F50RR.                                                           P000
 135800     MOVE                     ALL '1' TO FT GO TO F20.            P100
 135900 F50RR-FN. EXIT.                                                  P100
+135920 F50AU.    MOVE        USERID        TO W-AU00-USERID              D10AU
+135930     MOVE        PROGE         TO W-AU00-PROGE                     D10AU
+135940     MOVE        DATCE         TO W-AU00-DATCE                     D10AU
+135950     MOVE        TIMCO         TO W-AU00-TIMCO                     D10AU
+135960     MOVE        W-WW00-NORER  TO W-AU00-CRITER                    D10AU
+135970     MOVE        W-AU00-LIGNE  TO AU00                             D10AU
+135980     WRITE       AU00                                              D10AU
+135990     ADD         1 TO 5-AU00-CPTENR.                               D10AU
+135995 F50AU-FN. EXIT.                                                   D10AU
 136000 F50-FN.   EXIT.                                                  P100
+136010 F50AA.                                                            D02LR
+136020     READ        LR-FICHIER                                        D02LR
+136030     AT END      MOVE       '10' TO 1-LR00-STATUS                  D02LR
+136040     NOT AT END  MOVE       LR00-NORER TO W-WW00-NORER              D02LR
+136050                 ADD        1 TO 5-LR00-CPTENR.                    D02LR
+136060 F50AA-FN. EXIT.                                                   D02LR
 136100 F82.           EXIT.                                             RSA010
 136200 F82BB.                                                           RSA010
 136300           IF    W-WW00-ZRECOR = 'RS02'                           RSA010
@@ -1690,6 +1907,34 @@
 169000 F90YZ-FN. EXIT.                                                  P000
 169100 F90-FN.   EXIT.                                                  P000
 169200 F9099-ITER-FN.  GO TO F05.                                       RSA010
+169205 F90CV.    IF    XO00-XORACV = '1'                                 D03CV
+169208           NEXT SENTENCE ELSE GO TO     F90CV-FN.                  D03CV
+169211     MOVE        RS04-MTREA TO W-CV00-MTREA                        D03CV
+169214     PERFORM     F50CE THRU F50CE-FN                                D08CD
+169217     MOVE        SPACE TO CV00                                     D03CV
+169220     STRING      '"' RS02-NORER DELIMITED BY SIZE                  D03CV
+169223     '","' RS04-CNREN DELIMITED BY SIZE                            D03CV
+169226     '","' RS04-IDRPL DELIMITED BY SIZE                            D03CV
+169229     '","' RS04-CDREA DELIMITED BY SIZE                            D03CV
+169232     '","' RS04-DMREA DELIMITED BY SIZE                            D03CV
+169235     '","' RS04-DDREN DELIMITED BY SIZE                            D03CV
+169238     '","' W-CV00-MTREA DELIMITED BY SIZE                          D03CV
+169241     '","' RS04-NOSIN DELIMITED BY SIZE                            D03CV
+169244     '","' RS04-CDPAF DELIMITED BY SIZE                            D03CV
+169247     '","' RS04-CTPAT DELIMITED BY SIZE                            D03CV
+169250     '","' RS04-NOREG DELIMITED BY SIZE                            D03CV
+169253     '","' RS04-CDREG DELIMITED BY SIZE                            D03CV
+169256     '","' W-WA00-LIBREA DELIMITED BY SIZE                         D08CD
+169259     '","' W-WA00-LIBPAF DELIMITED BY SIZE                         D08CD
+169262     '","' W-WA00-LIBPAT DELIMITED BY SIZE                         D08CD
+169265     '","' W-WA00-LIBRER DELIMITED BY SIZE                         D08CD
+169268     '","' W-WA00-LIBREG DELIMITED BY SIZE                         D08CD
+169269     '","' W-WW00-LIDEV DELIMITED BY SIZE                          D11MO
+169271     '"' DELIMITED BY SIZE                                         D03CV
+169274     INTO CV00-LIGNE.                                              D03CV
+169277     WRITE       CV00                                              D03CV
+169280     ADD         1 TO 5-CV00-CPTENR.                               D03CV
+169283 F90CV-FN. EXIT.                                                   D03CV
 169300 F95-A.                                                           P000
 169400     EXEC SQL    WHENEVER SQLWARNING CONTINUE          END-EXEC.  P100
 169500     EXEC SQL    WHENEVER NOT FOUND  CONTINUE          END-EXEC.  P200
@@ -2188,6 +2433,20 @@
 218800     ' assignation: ' 'YX'                                        P220
 218900     ' ouverture: ' 'O'.                                          P230
 219000 F98YX-FN. EXIT.                                                  P230
+219010 F98CV.                                                            D03CV
+219020     MOVE        5-CV00-CPTENR TO XA80-XQNENR.                    D03CV
+219030     DISPLAY     '- fichier ' 'CV   '                             D03CV
+219040     XA80-XQNENR ' enregistrements'                               D03CV
+219050     ' assignation: ' 'CV'                                        D03CV
+219060     ' ouverture: ' XO00-XORACV.                                  D03CV
+219070 F98CV-FN. EXIT.                                                  D03CV
+219075 F98AU.                                                            D10AU
+219080     MOVE   5-AU00-CPTENR TO XA80-XQNENR                           D10AU
+219085     DISPLAY     '- fichier ' 'AU   '                              D10AU
+219088     XA80-XQNENR ' rentes tracees (piste d''audit)'                D10AU
+219090     ' assignation: ' 'AU'                                         D10AU
+219093     ' ouverture: ' 'O'.                                           D10AU
+219096 F98AU-FN. EXIT.                                                   D10AU
 219100 F9899.                                                           P000
 219200     DISPLAY     '-     fin : ' XAED-XDATRT ' '                   P300
 219300     XAED-XHETRT.                                                 P310
