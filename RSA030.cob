@@ -16,6 +16,21 @@
 001600      SELECT YX-FICHIER      ASSIGN AS-SOYX                       D01YX
 001700             ORGANIZATION    LINE SEQUENTIAL                      D01YX
 001800             FILE STATUS     1-YX00-STATUS.                       D01YX
+001810      SELECT EX-FICHIER      ASSIGN AS-SOEX                       D03EX
+001820             ORGANIZATION    LINE SEQUENTIAL                      D03EX
+001830             FILE STATUS     1-EX00-STATUS.                       D03EX
+001840      SELECT CK-FICHIER      ASSIGN AS-SOCK                       D04CK
+001850             ORGANIZATION    LINE SEQUENTIAL                      D04CK
+001860             FILE STATUS     1-CK00-STATUS.                       D04CK
+001870      SELECT CV-FICHIER      ASSIGN AS-SOCV                       D05CV
+001880             ORGANIZATION    LINE SEQUENTIAL                      D05CV
+001890             FILE STATUS     1-CV00-STATUS.                       D05CV
+001891      SELECT RC-FICHIER      ASSIGN AS-SORC                       D07RC
+001892             ORGANIZATION    LINE SEQUENTIAL                      D07RC
+001893             FILE STATUS     1-RC00-STATUS.                       D07RC
+001894      SELECT AU-FICHIER      ASSIGN AS-SOAU                       D10AU
+001895             ORGANIZATION    LINE SEQUENTIAL                      D10AU
+001896             FILE STATUS     1-AU00-STATUS.                       D10AU
 001900 DATA DIVISION.                                                   RSA030
 002000 FILE SECTION.                                                    RSA030
 002100 FD                 EW-FICHIER                                    RSA030
@@ -26,7 +41,29 @@
 002600      BLOCK              00000 RECORDS.                           RSA030
 002700 01                 YX00.                                         RSA030
 002800      10            YX00-ZX80   PICTURE  X(80).                   RSA030
-002900 WORKING-STORAGE SECTION.                                         RSA030
+002810 FD                 EX-FICHIER                                    D03EX
+002820      BLOCK              00000 RECORDS.                           D03EX
+002830 01                 EX00.                                         D03EX
+002840      10            EX00-ZX132  PICTURE  X(133).                  D03EX
+002850 FD                 CK-FICHIER                                    D04CK
+002860      BLOCK              00000 RECORDS.                           D04CK
+002870 01                 CK00.                                         D04CK
+002880      10            CK00-CNREN  PICTURE  XX.                      D04CK
+002890      10            CK00-NORER  PICTURE  X(6).                    D04CK
+002895      10            CK00-IDRPL  PICTURE  X(5).                    D04CK
+002896 FD                 CV-FICHIER                                    D05CV
+002897      BLOCK              00000 RECORDS.                           D05CV
+002898 01                 CV00.                                         D05CV
+002899      10            CV00-LIGNE  PICTURE  X(350).                  D05CV
+002900 FD                 RC-FICHIER                                    D07RC
+002901      BLOCK              00000 RECORDS.                           D07RC
+002902 01                 RC00.                                         D07RC
+002903      10            RC00-ZX132  PICTURE  X(133).                  D07RC
+002904 FD                 AU-FICHIER                                    D10AU
+002906      BLOCK              00000 RECORDS.                           D10AU
+002907 01                 AU00.                                         D10AU
+002908      10            AU00-ZX132  PICTURE  X(133).                  D10AU
+002909 WORKING-STORAGE SECTION.                                         RSA030
 003000          EXEC SQL INCLUDE SQLCA         END-EXEC.                7AAAAA
 003100          EXEC SQL BEGIN DECLARE SECTION END-EXEC.                7RS999
 003200 01                 RS01.                                         RSA030
@@ -927,6 +964,22 @@
 092700                  PICTURE X(6).                                   7WW100
 092800 01               W-WW00-LIDEV                                    7WW998
 092900                  PICTURE X(6).                                   7WW998
+092902 01               W-CV00-MTREA                                    D05CV
+092904                  PICTURE -(9)9,99.                                D05CV
+092906 01               W-WW00-MTCUM PICTURE S9(09)V99 COMP-3            D06TO
+092907                  VALUE ZERO.                                      D06TO
+092908 01               W-WW00-MTCUM-ED                                  D06TO
+092909                  PICTURE -(9)9,99.                                D06TO
+092910 01               W-EX00-LIGNE.                                   D03EX
+092920    05            FILLER         PIC X(10) VALUE 'RENTE NO: '.    D03EX
+092930    05            W-EX00-NORER   PIC X(6).                        D03EX
+092940    05            FILLER         PIC X(3)  VALUE SPACES.          D03EX
+092950    05            FILLER         PIC X(9)  VALUE 'SQLCODE: '.     D03EX
+092960    05            W-EX00-SQLCODE PIC -(6)9.                       D03EX
+092970    05            FILLER         PIC X(3)  VALUE SPACES.          D03EX
+092980    05            FILLER         PIC X(7)  VALUE 'TABLE: '.       D03EX
+092990    05            W-EX00-TABLE   PIC X(10).                       D03EX
+092995    05            FILLER         PIC X(78) VALUE SPACES.          D03EX
 093000 77                 XA00-XRC      VALUE ZERO                      7XA015
 093100                  PICTURE 9(4).                                   7XA015
 093200 77                 XA00-8TMES    VALUE ZERO                      7XA055
@@ -1077,6 +1130,15 @@
 107700                  EXEC SQL BEGIN DECLARE SECTION         END-EXEC.7XO-01
 107800 77                 XO00-XORARB   PIC X(008) VALUE SPACE.         7XO-15
 107900                  EXEC SQL END   DECLARE SECTION         END-EXEC.7XO-89
+107910 77                 XO00-XORARP   PIC X(001) VALUE ZERO.          D04CK
+107920 01               W-CK00-DERNIER.                                 D04CK
+107930      05            W-CK00-D-CNREN PIC XX     VALUE LOW-VALUES.   D04CK
+107940      05            W-CK00-D-NORER PIC X(6)   VALUE LOW-VALUES.   D04CK
+107950      05            W-CK00-D-IDRPL PIC X(5)   VALUE LOW-VALUES.   D04CK
+107960 77                 XO00-XORACV   PIC X(001) VALUE ZERO.          D05CV
+107965 77                 XO00-XORASL   PIC X(001) VALUE ZERO.          D09SC
+107970 77                 W-WW00-SELEOF PIC X(001) VALUE ZERO.          D09SC
+107975 77                 XOBB-SEL-OPE  PIC X(001) VALUE ZERO.          D09SC
 108000 77                 XOAA-RS01-CF  PIC X(001)     VALUE ZERO.      7XOAA0
 108100 77                 XOAA-COUNT    PIC S9(9) COMP VALUE ZERO.      7XOAA1
 108200 77                 XOBB-RS42-CF  PIC X(001)     VALUE ZERO.      7XOBB0
@@ -1208,6 +1270,11 @@
 120800 01   COMPTEURS-FICHIERS       COMPUTATIONAL-3.                   RSA030
 120900      05       5-RS00-CPTENR PICTURE S9(9) VALUE ZERO.            RSA030
 121000      05       5-YX00-CPTENR PICTURE S9(9) VALUE ZERO.            RSA030
+121010      05       5-EX00-CPTENR PICTURE S9(9) VALUE ZERO.            D03EX
+121020      05       5-CK00-CPTENR PICTURE S9(9) VALUE ZERO.            D04CK
+121030      05       5-CV00-CPTENR PICTURE S9(9) VALUE ZERO.            D05CV
+121040      05       5-RC00-CPTENR PICTURE S9(9) VALUE ZERO.            D07RC
+121050      05       5-AU00-CPTENR PICTURE S9(9) VALUE ZERO.            D10AU
 121100 01  ZONES-STATUS.                                                RSA030
 121200      05   VSAM-STATUS.                                           RSA030
 121300        10 VSAM-RCODE   PICTURE S9(4) COMP VALUE ZERO.            RSA030
@@ -1215,6 +1282,11 @@
 121500        10 VSAM-FBCODE  PICTURE S9(4) COMP VALUE ZERO.            RSA030
 121600      05          1-EW00-STATUS PICTURE XX VALUE ZERO.            RSA030
 121700      05          1-YX00-STATUS PICTURE XX VALUE ZERO.            RSA030
+121710      05          1-EX00-STATUS PICTURE XX VALUE ZERO.            D03EX
+121720      05          1-CK00-STATUS PICTURE XX VALUE ZERO.            D04CK
+121730      05          1-CV00-STATUS PICTURE XX VALUE ZERO.            D05CV
+121740      05          1-RC00-STATUS PICTURE XX VALUE ZERO.            D07RC
+121750      05          1-AU00-STATUS PICTURE XX VALUE ZERO.            D10AU
 121800 01   CAT-TAB.                                                    RSA030
 121900      05  FILLER         PICTURE X(100) VALUE SPACES.             RSA030
 122000      05  FILLER         PICTURE X(100) VALUE SPACES.             RSA030
@@ -2597,6 +2669,19 @@
 259700   05             C-1718-XCSEQ                                    7I2660
 259800                  PICTURE S9(9)                                   7I2660
 259900                    COMPUTATIONAL-3.                              7I2660
+259905 01               C-0BB.                                          D09SC
+259910   05             C-0BB-NOREG                                     D09SC
+259915                  PICTURE X(3).                                   D09SC
+259920   05             C-0BB-CDREA                                     D09SC
+259925                  PICTURE X.                                      D09SC
+259930   05             C-0BB-DDREN1                                    D09SC
+259935                  PICTURE X(8).                                   D09SC
+259940   05             C-0BB-DDREN2                                    D09SC
+259945                  PICTURE X(8).                                   D09SC
+259950   05             C-0BB-NORER                                     D09SC
+259955                  PICTURE X(6).                                   D09SC
+259960   05             C-0BB-NORERC                                    D12RS
+259965                  PICTURE X(6).                                   D12RS
 260000          EXEC SQL END   DECLARE SECTION END-EXEC.                7I2990
 260100 01               D-0204.                                         7I3110
 260200   05             D-0204-NORER   VALUE '!'                        7I3120
@@ -2711,6 +2796,51 @@
 271100   05             D-1718-XCSEQ   VALUE ZERO                       7I3660
 271200                  PICTURE S9(9)                                   7I3660
 271300                    COMPUTATIONAL-3.                              7I3660
+271305 01               W-RC00-LIGNE.                                   D07RC
+271310   05              FILLER         PIC X(10) VALUE 'RENTE NO: '.   D07RC
+271315   05              W-RC00-NORER   PIC X(6).                       D07RC
+271320   05              FILLER         PIC X(3)  VALUE SPACES.         D07RC
+271325   05              FILLER         PIC X(12) VALUE 'MTREA RS04: '. D07RC
+271330   05              W-RC00-MTREA04 PIC -(9)9,99.                   D07RC
+271335   05              FILLER         PIC X(3)  VALUE SPACES.         D07RC
+271340   05              FILLER         PIC X(12) VALUE 'MTREA RS06: '. D07RC
+271345   05              W-RC00-MTREA06 PIC -(9)9,99.                   D07RC
+271350   05              FILLER         PIC X(3)  VALUE SPACES.         D07RC
+271355   05              FILLER         PIC X(7)  VALUE 'TXREI: '.      D07RC
+271360   05              W-RC00-TXREI   PIC -(3)9,99.                   D07RC
+271365   05              FILLER         PIC X(44) VALUE SPACES.         D07RC
+271368 01               W-CD00-CODE                                     D08CD
+271369                  PICTURE XXX.                                    D08CD
+271370 01               W-CD00-TABLE                                    D08CD
+271371                  PICTURE X(8).                                   D08CD
+271372 01               W-CD00-LIBEL                                    D08CD
+271373                  PICTURE X(20).                                  D08CD
+271374 01               W-WA00-LIBREA                                   D08CD
+271375                  PICTURE X(20).                                  D08CD
+271376 01               W-WA00-LIBPAF                                   D08CD
+271377                  PICTURE X(20).                                  D08CD
+271378 01               W-WA00-LIBPAT                                   D08CD
+271379                  PICTURE X(20).                                  D08CD
+271380 01               W-WA00-LIBRER                                   D08CD
+271381                  PICTURE X(20).                                  D08CD
+271382 01               W-WA00-LIBREG                                   D08CD
+271383                  PICTURE X(20).                                  D08CD
+271384 01               W-AU00-LIGNE.                                   D10AU
+271385    05             FILLER         PIC X(8)  VALUE 'USERID: '.     D10AU
+271386    05             W-AU00-USERID  PIC X(20).                      D10AU
+271387    05             FILLER         PIC X(2)  VALUE SPACES.         D10AU
+271388    05             FILLER         PIC X(6)  VALUE 'PROG: '.       D10AU
+271389    05             W-AU00-PROGE   PIC X(8).                       D10AU
+271390    05             FILLER         PIC X(2)  VALUE SPACES.         D10AU
+271391    05             FILLER         PIC X(6)  VALUE 'DATE: '.       D10AU
+271392    05             W-AU00-DATCE   PIC X(8).                       D10AU
+271393    05             FILLER         PIC X(2)  VALUE SPACES.         D10AU
+271394    05             FILLER         PIC X(7)  VALUE 'HEURE: '.      D10AU
+271395    05             W-AU00-TIMCO   PIC X(8).                       D10AU
+271396    05             FILLER         PIC X(2)  VALUE SPACES.         D10AU
+271397    05             FILLER         PIC X(9)  VALUE 'CRITERE: '.    D10AU
+271398    05             W-AU00-CRITER  PIC X(40).                      D10AU
+271399    05             FILLER         PIC X(5)  VALUE SPACES.         D10AU
 271400 PROCEDURE DIVISION.                                              RSA030
 271500 DECLARATIVES.                                                    RSA030
 271600 SECEW SECTION.                                                   RSA030
@@ -2726,6 +2856,24 @@
 272600     MOVE        5-YX00-CPTENR TO XA80-XQNENR                     P220
 272700     GO TO F0A90.                                                 P500
 272800 F0AEW-FN. EXIT.                                                  P500
+272810 SECEX SECTION.                                                   D03EX
+272820     USE AFTER ERROR PROCEDURE                                    D03EX
+272830      ON EX-FICHIER.                                              D03EX
+272840 F0AEX.                                                           D03EX
+272850     MOVE        'EX' TO XA80-XCOSD                                D03EX
+272860     MOVE        1-EX00-STATUS TO XA80-STATUS                      D03EX
+272870     MOVE        5-EX00-CPTENR TO XA80-XQNENR                      D03EX
+272880     GO TO F0A90.                                                  D03EX
+272890 F0AEX-FN. EXIT.                                                   D03EX
+272891 SECCK SECTION.                                                    D04CK
+272892     USE AFTER ERROR PROCEDURE                                    D04CK
+272893      ON CK-FICHIER.                                               D04CK
+272894 F0ACK.                                                            D04CK
+272895     MOVE        'CK' TO XA80-XCOSD                                D04CK
+272896     MOVE        1-CK00-STATUS TO XA80-STATUS                      D04CK
+272897     MOVE        5-CK00-CPTENR TO XA80-XQNENR                      D04CK
+272898     GO TO F0A90.                                                  D04CK
+272899 F0ACK-FN. EXIT.                                                   D04CK
 272900 F0A90.                                                           P100
 273000     MOVE        '0A90' TO XA60-XCDFSF                            P110
 273100     MOVE        'ERREUR I-O' TO XA60-XLISUI.                     P120
@@ -2737,6 +2885,40 @@
 273700     MOVE        SPACE TO XA60-ZX67B.                             P150
 273800     PERFORM     F9900 THRU F9900-FN.                             P210
 273900 F0A90-FN. EXIT.                                                  P210
+273910 F01CK-A.                                                          D04CK
+273920     READ        CK-FICHIER                                       D04CK
+273930     AT END      MOVE       '10' TO 1-CK00-STATUS                 D04CK
+273940     NOT AT END  MOVE       CK00 TO W-CK00-DERNIER.                D04CK
+273950           IF    1-CK00-STATUS  NOT  = '10'                       D04CK
+273960     GO TO F01CK-A.                                                D04CK
+273970 F01CK-A-FN. EXIT.                                                 D04CK
+273971 SECCV SECTION.                                                    D05CV
+273972     USE AFTER ERROR PROCEDURE                                     D05CV
+273973      ON CV-FICHIER.                                                D05CV
+273974 F0ACV.                                                            D05CV
+273975     MOVE        'CV' TO XA80-XCOSD                                D05CV
+273976     MOVE        1-CV00-STATUS TO XA80-STATUS                      D05CV
+273977     MOVE        5-CV00-CPTENR TO XA80-XQNENR                      D05CV
+273978     GO TO F0A90.                                                  D05CV
+273979 F0ACV-FN. EXIT.                                                   D05CV
+273980 SECRC SECTION.                                                    D07RC
+273981     USE AFTER ERROR PROCEDURE                                     D07RC
+273982      ON RC-FICHIER.                                                D07RC
+273983 F0ARC.                                                            D07RC
+273984     MOVE        'RC' TO XA80-XCOSD                                D07RC
+273985     MOVE        1-RC00-STATUS TO XA80-STATUS                      D07RC
+273986     MOVE        5-RC00-CPTENR TO XA80-XQNENR                      D07RC
+273987     GO TO F0A90.                                                  D07RC
+273988 F0ARC-FN. EXIT.                                                   D07RC
+273989 SECAU SECTION.                                                    D10AU
+273990     USE AFTER ERROR PROCEDURE                                     D10AU
+273991      ON AU-FICHIER.                                               D10AU
+273992 F0AAU.                                                            D10AU
+273993     MOVE        'AU' TO XA80-XCOSD                                D10AU
+273994     MOVE        1-AU00-STATUS TO XA80-STATUS                      D10AU
+273995     MOVE        5-AU00-CPTENR TO XA80-XQNENR                      D10AU
+273996     GO TO F0A90.                                                  D10AU
+273997 F0AAU-FN. EXIT.                                                   D10AU
 274000 END DECLARATIVES.                                                RSA030
 274100 SEC00 SECTION.                                                   RSA030
 274200 F0B.           EXIT.                                             P000
@@ -2807,11 +2989,57 @@
 280700           IF    IK = ZERO                                        P200
 280800     MOVE        XA30-ENVVAL TO XO00-XORARB.                      P200
 280900 F0BCY-FN. EXIT.                                                  P200
-281000 F0BDA.                                                           P000
-281100     PERFORM     F99SX THRU F99SX-FN.                             P100
-281200 F0BDA-FN. EXIT.                                                  P100
-281300 F0BEA.         EXIT.                                             P000
-281400 F0BEA-FN. EXIT.                                                  P000
+280901 F0BCZ.                                                           D04CK
+280902     MOVE        'GCA_REPRISE' TO XA30-ENVNAM                     D04CK
+280903     PERFORM     F99VE THRU F99VE-FN.                             D04CK
+280904           IF    IK = ZERO                                        D04CK
+280905           AND   XA30-ENVVAL = '1'                                D04CK
+280906     MOVE        '1' TO XO00-XORARP                               D04CK
+280907           ELSE                                                   D04CK
+280908     MOVE        ZERO TO XO00-XORARP.                             D04CK
+280909 F0BCZ-FN. EXIT.                                                  D04CK
+280910 F0BCX.                                                           D05CV
+280920     MOVE        'GCA_CSV' TO XA30-ENVNAM                         D05CV
+280930     PERFORM     F99VE THRU F99VE-FN.                             D05CV
+280940           IF    IK = ZERO                                        D05CV
+280950           AND   XA30-ENVVAL = '1'                                D05CV
+280960     MOVE        '1' TO XO00-XORACV                               D05CV
+280970           ELSE                                                   D05CV
+280980     MOVE        ZERO TO XO00-XORACV.                             D05CV
+280990 F0BCX-FN. EXIT.                                                  D05CV
+280991 F0BCW.                                                           D09SC
+280996     MOVE        'GCA_SELNOREG' TO XA30-ENVNAM                     D09SC
+281011     PERFORM     F99VE THRU F99VE-FN.                              D09SC
+281026           IF    IK = ZERO                                        D09SC
+281041           AND   XA30-ENVVAL NOT = SPACE                           D09SC
+281056     MOVE        XA30-ENVVAL(1:3) TO C-0BB-NOREG                   D09SC
+281071     MOVE        '1' TO XO00-XORASL                                D09SC
+281086           GO TO     F0BCW-FN.                                     D09SC
+281101     MOVE        'GCA_SELCDREA' TO XA30-ENVNAM                     D09SC
+281116     PERFORM     F99VE THRU F99VE-FN.                              D09SC
+281131           IF    IK = ZERO                                        D09SC
+281146           AND   XA30-ENVVAL NOT = SPACE                           D09SC
+281161     MOVE        XA30-ENVVAL(1:1) TO C-0BB-CDREA                   D09SC
+281176     MOVE        '2' TO XO00-XORASL                                D09SC
+281191           GO TO     F0BCW-FN.                                     D09SC
+281206     MOVE        'GCA_SELDDREN1' TO XA30-ENVNAM                    D09SC
+281221     PERFORM     F99VE THRU F99VE-FN.                              D09SC
+281236           IF    IK NOT = ZERO                                    D09SC
+281251           OR   XA30-ENVVAL = SPACE                               D09SC
+281266     GO TO     F0BCW-FN.                                         D09SC
+281281     MOVE        XA30-ENVVAL(1:8) TO C-0BB-DDREN1                  D09SC
+281296     MOVE        'GCA_SELDDREN2' TO XA30-ENVNAM                    D09SC
+281311     PERFORM     F99VE THRU F99VE-FN.                              D09SC
+281326           IF    IK = ZERO                                        D09SC
+281341           AND   XA30-ENVVAL NOT = SPACE                           D09SC
+281356     MOVE        XA30-ENVVAL(1:8) TO C-0BB-DDREN2                  D09SC
+281371     MOVE        '3' TO XO00-XORASL.                               D09SC
+281386 F0BCW-FN. EXIT.                                                  D09SC
+281401 F0BDA.                                                           P000
+281416     PERFORM     F99SX THRU F99SX-FN.                             P100
+281431 F0BDA-FN. EXIT.                                                  P100
+281446 F0BEA.         EXIT.                                             P000
+281461 F0BEA-FN. EXIT.                                                  P000
 281500 F0BCA-FN. EXIT.                                                  P000
 281600 F0B-FN.   EXIT.                                                  P000
 281700 F0C.           EXIT.                                             P000
@@ -2856,7 +3084,67 @@
 285600        PERFORM    F0AYX                                          RSA030
 285700        PERFORM    F0A90         THRU F0A90-FN.                   RSA030
 285800 F01YX-FN. EXIT.                                                  RSA030
-285900 F01-FN.   EXIT.                                                  RSA030
+285810 F01EX.    OPEN OUTPUT                   EX-FICHIER.               D03EX
+285820        IF        1-EX00-STATUS  NOT  = ZERO                       D03EX
+285830             AND  1-EX00-STATUS  NOT  = '97'                       D03EX
+285840        PERFORM    F0AEX                                           D03EX
+285850        PERFORM    F0A90         THRU F0A90-FN.                    D03EX
+285860 F01EX-FN. EXIT.                                                   D03EX
+285861 F01CK.                                                            D04CK
+285863           IF    XO00-XORARP = '1'                                 D04CK
+285865           NEXT SENTENCE ELSE GO TO     F01CK-B.                    D04CK
+285867     OPEN  INPUT                   CK-FICHIER.                     D04CK
+285869           IF    1-CK00-STATUS = ZERO                              D04CK
+285871     PERFORM     F01CK-A       THRU F01CK-A-FN                     D04CK
+285873     CLOSE       CK-FICHIER.                                       D04CK
+285875 F01CK-B.                                                          D04CK
+285877     OPEN  EXTEND                  CK-FICHIER.                     D04CK
+285879           IF    1-CK00-STATUS  =  ZERO                            D13OE
+285881     GO TO     F01CK-FN.                                           D13OE
+285883           IF    1-CK00-STATUS  NOT  = '35'                        D13OE
+285885     PERFORM    F0ACK                                              D13OE
+285887     PERFORM    F0A90         THRU F0A90-FN.                       D13OE
+285889     OPEN  OUTPUT                  CK-FICHIER.                     D04CK
+285891        IF        1-CK00-STATUS  NOT  = ZERO                       D04CK
+285893             AND  1-CK00-STATUS  NOT  = '97'                       D04CK
+285895        PERFORM    F0ACK                                           D04CK
+285897        PERFORM    F0A90         THRU F0A90-FN.                    D04CK
+285899 F01CK-FN. EXIT.                                                   D04CK
+285901 F01CV.    IF    XO00-XORACV = '1'                                 D05CV
+285903           NEXT SENTENCE ELSE GO TO     F01CV-FN.                  D05CV
+285905     OPEN  OUTPUT                  CV-FICHIER.                     D05CV
+285907        IF        1-CV00-STATUS  NOT  = ZERO                       D05CV
+285909             AND  1-CV00-STATUS  NOT  = '97'                       D05CV
+285911        PERFORM    F0ACV                                           D05CV
+285913        PERFORM    F0A90         THRU F0A90-FN.                    D05CV
+285915     MOVE        SPACE TO CV00                                     D05CV
+285917     STRING      '"NOREN","CNREN","IDRPL","CDREA","DMREA",'         D05CV
+285919     '"DDREN","MTREA","NOSIN","CDPAF","CTPAT","NOREG","CDREG",'     D05CV
+285921     '"LIB_CDREA","LIB_CDPAF",'                                    D08CD
+285923     '"LIB_CTPAT","LIB_CQRER","LIB_CDREG",'                        D08CD
+285925     '"LIB_CDMON"'                                                  D11MO
+285927     DELIMITED BY SIZE INTO CV00-LIGNE.                             D05CV
+285929     WRITE       CV00.                                              D05CV
+285931 F01CV-FN. EXIT.                                                   D05CV
+285933 F01RC.    OPEN OUTPUT                   RC-FICHIER.               D07RC
+285935        IF        1-RC00-STATUS  NOT  = ZERO                       D07RC
+285937             AND  1-RC00-STATUS  NOT  = '97'                       D07RC
+285939        PERFORM    F0ARC                                           D07RC
+285941        PERFORM    F0A90         THRU F0A90-FN.                    D07RC
+285943 F01RC-FN. EXIT.                                                   D07RC
+285945 F01-FN.   EXIT.                                                  RSA030
+285947 F01AU.    OPEN  EXTEND                  AU-FICHIER.               D10AU
+285949           IF    1-AU00-STATUS  =  ZERO                            D13OE
+285951     GO TO     F01AU-FN.                                           D13OE
+285953           IF    1-AU00-STATUS  NOT  = '35'                        D13OE
+285955     PERFORM    F0AAU                                              D13OE
+285957     PERFORM    F0A90         THRU F0A90-FN.                       D13OE
+285959     OPEN  OUTPUT                  AU-FICHIER.                     D10AU
+285961           IF    1-AU00-STATUS  NOT  = ZERO                        D10AU
+285963             AND  1-AU00-STATUS  NOT  = '97'                       D10AU
+285965        PERFORM    F0AAU                                           D10AU
+285967        PERFORM    F0A90         THRU F0A90-FN.                    D10AU
+285969 F01AU-FN. EXIT.                                                  D10AU
 286000 F03CA.                                                           P000
 286100     MOVE        SPACE TO RS42-ZIN42                              P100
 286200     MOVE        'C' TO RS42-CDRES                                P120
@@ -2871,12 +3159,49 @@
 287100     'ABORT PROGRAMME'                                            P250
 287200     PERFORM     F9900 THRU F9900-FN.                             P260
 287300 F03CA-FN. EXIT.                                                  P260
-287400 F03CB.                                                           P000
-287500           IF    W-WA00-CDMON = 'FRF'                             P100
-287600     MOVE        'FRANCS' TO W-WW00-LIDEV.                        P100
-287700           IF    W-WA00-CDMON = 'EUR'                             P120
-287800     MOVE        'EUROS ' TO W-WW00-LIDEV.                        P120
+287400 F03CB.    MOVE 'MON' TO W-CD00-TABLE                              D11MO
+287500     MOVE        W-WA00-CDMON TO W-CD00-CODE                      D11MO
+287600     PERFORM     F50CD THRU F50CD-FN                              D11MO
+287700           IF    W-CD00-LIBEL NOT = SPACE                         D11MO
+287800     MOVE        W-CD00-LIBEL(1:6) TO W-WW00-LIDEV                D11MO
+287850           ELSE                                                   D11MO
+287860     MOVE        SPACE TO W-WW00-LIDEV                            D11MO
+287880     DISPLAY     '- ATTENTION devise non trouvee table C1MON : '  D11MO
+287890     W-WA00-CDMON.                                                D11MO
 287900 F03CB-FN. EXIT.                                                  P120
+287901     GO TO     F05.                                                D15FT
+287903 F50CD.    MOVE SPACE TO RS42-ZIN42                                D08CD
+287906     MOVE        'C' TO RS42-CDRES                                D08CD
+287909     MOVE        '1' TO RS42-CDRETS                                D08CD
+287912     MOVE        W-CD00-TABLE TO RS42-NORETS                       D08CD
+287915     MOVE        W-CD00-CODE TO RS42-NIRET                         D08CD
+287918     PERFORM     F95-RS42-FU THRU F95-RS42-FU-FN.                  D08CD
+287921           IF    IK = '0'                                         D08CD
+287924     MOVE        RS42-ZTA100(1:20) TO W-CD00-LIBEL                 D08CD
+287927           ELSE                                                   D08CD
+287930     MOVE        SPACE TO W-CD00-LIBEL.                            D08CD
+287933 F50CD-FN. EXIT.                                                   D08CD
+287936 F50CE.    MOVE 'REA' TO W-CD00-TABLE                              D08CD
+287939     MOVE        RS04-CDREA TO W-CD00-CODE                         D08CD
+287942     PERFORM     F50CD THRU F50CD-FN                               D08CD
+287945     MOVE        W-CD00-LIBEL TO W-WA00-LIBREA                     D08CD
+287948     MOVE        'PAF' TO W-CD00-TABLE                             D08CD
+287951     MOVE        RS04-CDPAF TO W-CD00-CODE                         D08CD
+287954     PERFORM     F50CD THRU F50CD-FN                               D08CD
+287957     MOVE        W-CD00-LIBEL TO W-WA00-LIBPAF                     D08CD
+287960     MOVE        'PAT' TO W-CD00-TABLE                             D08CD
+287963     MOVE        RS04-CTPAT TO W-CD00-CODE                         D08CD
+287966     PERFORM     F50CD THRU F50CD-FN                               D08CD
+287969     MOVE        W-CD00-LIBEL TO W-WA00-LIBPAT                     D08CD
+287972     MOVE        'RER' TO W-CD00-TABLE                             D08CD
+287975     MOVE        RS04-CQRER TO W-CD00-CODE                         D08CD
+287978     PERFORM     F50CD THRU F50CD-FN                               D08CD
+287981     MOVE        W-CD00-LIBEL TO W-WA00-LIBRER                     D08CD
+287984     MOVE        'REG' TO W-CD00-TABLE                             D08CD
+287987     MOVE        RS04-CDREG TO W-CD00-CODE                         D08CD
+287990     PERFORM     F50CD THRU F50CD-FN                               D08CD
+287993     MOVE        W-CD00-LIBEL TO W-WA00-LIBREG.                    D08CD
+287996 F50CE-FN. EXIT.                                                   D08CD
 288000*          NOTE *  DEBUT ITERATION DU PROGRAMME     *.            RSA030
 288100 F05.           EXIT.                                             RSA030
 288200 F20.      IF FT =            ALL '1'                             RSA030
@@ -2888,6 +3213,18 @@
 288800 F20EW-FN. EXIT.                                                  RSA030
 288900 F20YX.    CLOSE    YX-FICHIER.                                   RSA030
 289000 F20YX-FN. EXIT.                                                  RSA030
+289010 F20EX.    CLOSE    EX-FICHIER.                                    D03EX
+289020 F20EX-FN. EXIT.                                                   D03EX
+289030 F20CK.    CLOSE    CK-FICHIER.                                    D04CK
+289040 F20CK-FN. EXIT.                                                   D04CK
+289042 F20CV.    IF    XO00-XORACV = '1'                                 D05CV
+289044           NEXT SENTENCE ELSE GO TO     F20CV-FN.                  D05CV
+289046     CLOSE     CV-FICHIER.                                         D05CV
+289048 F20CV-FN. EXIT.                                                   D05CV
+289050 F20RC.    CLOSE    RC-FICHIER.                                    D07RC
+289052 F20RC-FN. EXIT.                                                   D07RC
+289054 F20AU.    CLOSE    AU-FICHIER.                                    D10AU
+289056 F20AU-FN. EXIT.                                                   D10AU
 289100 F2080.    IF    XO00-XORACN = '1'                                P000
 289200           NEXT SENTENCE ELSE GO TO     F2080-FN.                 P000
 289300     PERFORM     F95-WORK-CO THRU F95-WORK-CO-FN.                 P100
@@ -2910,9 +3247,23 @@
 291000 F50.           EXIT.                                             P000
 291100 F50BB.                                                           P000
 291200     MOVE        '0' TO IK                                        P100
+291210           IF    XO00-XORASL = ZERO                               D09SC
+291220           NEXT SENTENCE ELSE GO TO     F50BB-SL.                  D09SC
 291300     ACCEPT      W-WW00-NORER                                     P120
+291310     GO TO     F50BB-CN.                                          D09SC
+291320 F50BB-SL.                                                        D09SC
+291330     PERFORM     F95-SEL-FV THRU F95-SEL-FV-FN                     D09SC
+291340           IF    W-WW00-SELEOF = '1'                               D09SC
+291350     GO TO     F50XX.                                             D09SC
+291390 F50BB-CN. EXIT.                                                  D09SC
 291400     MOVE        W-WW00-NORER TO RS02-NORER                       P140
 291500     PERFORM     F95-RS02-FA THRU F95-RS02-FA-FN.                 P160
+291510           IF    IK = '0'                                         D04CK
+291520           AND   XO00-XORARP = '1'                                D04CK
+291530           AND   W-WW00-NORER = W-CK00-D-NORER                    D04CK
+291540     MOVE        '1' TO IK.                                       D04CK
+291550           IF    IK = '0'                                         D16AG
+291560     PERFORM     F50AU THRU F50AU-FN.                             D16AG
 291600 F50DD.    IF    IK = '0'                                         P000
 291700           NEXT SENTENCE ELSE GO TO     F50DD-FN.                 P000
 291800     PERFORM     F95-RS04-FV THRU F95-RS04-FV-FN.                 P100
@@ -2945,6 +3296,18 @@
 294500         GO TO     F50FF-FN.                                      P180
 294600 F50FF-900. GO TO F50FF.                                          P180
 294700 F50FF-FN. EXIT.                                                  P180
+294710 F50RC.    IF    RS04-NORER = W-WW00-NORER                         D07RC
+294715           AND   XOFF-RS06-CF = '1'                                D07RC
+294720           NEXT SENTENCE ELSE GO TO     F50RC-FN.                  D07RC
+294725           IF    RS04-MTREA NOT = RS06-MTREA                       D07RC
+294730     MOVE        W-WW00-NORER  TO W-RC00-NORER                     D07RC
+294735     MOVE        RS04-MTREA    TO W-RC00-MTREA04                   D07RC
+294740     MOVE        RS06-MTREA    TO W-RC00-MTREA06                   D07RC
+294745     MOVE        RS06-TXREI    TO W-RC00-TXREI                     D07RC
+294750     MOVE        W-RC00-LIGNE  TO RC00                             D07RC
+294755     WRITE       RC00                                              D07RC
+294760     ADD         1 TO 5-RC00-CPTENR.                               D07RC
+294765 F50RC-FN. EXIT.                                                   D07RC
 294800 F50GG.    IF    IK = '0'                                         P000
 294900           NEXT SENTENCE ELSE GO TO     F50GG-FN.                 P000
 295000     PERFORM     F95-RS07-FV THRU F95-RS07-FV-FN.                 P100
@@ -3073,10 +3436,65 @@
 307300 F50DD-900. GO TO F50DD.                                          P180
 307400 F50DD-FN. EXIT.                                                  P180
 307500 F50BB-FN. EXIT.                                                  P180
-307600 F50XX.                                                           P000
-307700     MOVE                     ALL '1' TO FT GO TO F20.            P100
+307510 F50CK.                                                            D04CK
+307520           IF    RS04-NORER = W-WW00-NORER                        D04CK
+307530     MOVE        RS04-CNREN   TO CK00-CNREN                       D04CK
+307540     MOVE        RS04-NORER   TO CK00-NORER                       D04CK
+307550     MOVE        RS04-IDRPL   TO CK00-IDRPL                       D04CK
+307560     WRITE       CK00                                             D04CK
+307570     MOVE        CK00 TO W-CK00-DERNIER                           D04CK
+307580     ADD         1 TO 5-CK00-CPTENR.                               D04CK
+307590 F50CK-FN. EXIT.                                                  D04CK
+307591 F50CV.    IF    XO00-XORACV = '1'                                 D05CV
+307592           AND   RS04-NORER = W-WW00-NORER                         D05CV
+307593           NEXT SENTENCE ELSE GO TO     F50CV-FN.                  D05CV
+307594     MOVE        RS04-MTREA TO W-CV00-MTREA                        D05CV
+307595     PERFORM     F50CE THRU F50CE-FN                               D08CD
+307596     MOVE        SPACE TO CV00                                     D05CV
+307597     STRING      '"' W-WW00-NORER DELIMITED BY SIZE                D05CV
+307598     '","' RS04-CNREN DELIMITED BY SIZE                            D05CV
+307599     '","' RS04-IDRPL DELIMITED BY SIZE                            D05CV
+307600     '","' RS04-CDREA DELIMITED BY SIZE                            D05CV
+307601     '","' RS04-DMREA DELIMITED BY SIZE                            D05CV
+307602     '","' RS04-DDREN DELIMITED BY SIZE                            D05CV
+307603     '","' W-CV00-MTREA DELIMITED BY SIZE                          D05CV
+307604     '","' RS04-NOSIN DELIMITED BY SIZE                            D05CV
+307605     '","' RS04-CDPAF DELIMITED BY SIZE                            D05CV
+307606     '","' RS04-CTPAT DELIMITED BY SIZE                            D05CV
+307607     '","' RS04-NOREG DELIMITED BY SIZE                            D05CV
+307608     '","' RS04-CDREG DELIMITED BY SIZE                            D05CV
+307609     '","' W-WA00-LIBREA DELIMITED BY SIZE                         D08CD
+307610     '","' W-WA00-LIBPAF DELIMITED BY SIZE                         D08CD
+307611     '","' W-WA00-LIBPAT DELIMITED BY SIZE                         D08CD
+307612     '","' W-WA00-LIBRER DELIMITED BY SIZE                         D08CD
+307613     '","' W-WA00-LIBREG DELIMITED BY SIZE                         D08CD
+307614     '","' W-WW00-LIDEV DELIMITED BY SIZE                          D11MO
+307619     '"' DELIMITED BY SIZE                                         D05CV
+307620     INTO CV00-LIGNE.                                              D05CV
+307622     WRITE       CV00                                              D05CV
+307624     ADD         1 TO 5-CV00-CPTENR.                               D05CV
+307626 F50CV-FN. EXIT.                                                  D05CV
+307630 F50MT.    IF    RS04-NORER = W-WW00-NORER                         D06TO
+307640     ADD         RS04-MTREA TO W-WW00-MTCUM.                       D06TO
+307650 F50MT-FN. EXIT.                                                  D06TO
+307690 F50XX.                                                           P000
+307691           IF    XO00-XORASL NOT = ZERO                           D09SC
+307692           AND   W-WW00-SELEOF NOT = '1'                          D09SC
+307693           NEXT SENTENCE ELSE GO TO     F50XX-EOJ.                 D09SC
+307694     GO TO     F9099-ITER-FN.                                     D09SC
+307696 F50XX-EOJ.                                                       D09SC
+307698     MOVE                     ALL '1' TO FT GO TO F20.            P100
 307800 F50XX-FN. EXIT.                                                  P100
 307900 F50-FN.   EXIT.                                                  P100
+307910 F50AU.    MOVE        USERID        TO W-AU00-USERID              D10AU
+307920     MOVE        PROGE         TO W-AU00-PROGE                     D10AU
+307930     MOVE        DATCE         TO W-AU00-DATCE                     D10AU
+307940     MOVE        TIMCO         TO W-AU00-TIMCO                     D10AU
+307950     MOVE        W-WW00-NORER  TO W-AU00-CRITER                    D10AU
+307960     MOVE        W-AU00-LIGNE  TO AU00                             D10AU
+307970     WRITE       AU00                                              D10AU
+307980     ADD         1 TO 5-AU00-CPTENR.                               D10AU
+307990 F50AU-FN. EXIT.                                                   D10AU
 308000 F84.           EXIT.                                             RSA030
 308100 F84BB.                                                           RSA030
 308200           IF    DB-RECORD-NAME = 'RS04'                          RSA030
@@ -3745,6 +4163,9 @@
 374500 F95-RS02-FA-FN. EXIT.                                            P499
 374600 F95CC-FN. EXIT.                                                  P499
 374700 F95DD.         EXIT.                                             P000
+374710 F95-B.                                                            D01SK
+374720     EXEC SQL    WHENEVER SQLERROR   GO TO F99SK       END-EXEC.  D01SK
+374730 F95-B-FN. EXIT.                                                   D01SK
 374800 F95-RS04-FV.                                                     P100
 374900     MOVE        'SELECT' TO XO00-XORATY                          P101
 375000     MOVE        '95DD' TO XO00-XCDFSF                            P102
@@ -5191,6 +5612,76 @@
 519100     MOVE        XP00-XROWID TO RS23-XROWID.                      P495
 519200 F95-RS23-FV-FN. EXIT.                                            P499
 519300 F95UU-FN. EXIT.                                                  P499
+519310 F95-C.                                                            D01SK
+519320     EXEC SQL    WHENEVER SQLERROR   GO TO F99OR       END-EXEC.  D01SK
+519330 F95-C-FN. EXIT.                                                   D01SK
+519331 F95-SEL-AA.                                                       D09SC
+519332     EXEC SQL                                                     D09SC
+519333                 DECLARE C_SEL_NOREG CURSOR FOR                   D09SC
+519334                 SELECT  DISTINCT NORER                           D09SC
+519335                   FROM  RS04                                     D09SC
+519336                  WHERE  NOREG  = :C-0BB-NOREG                    D09SC
+519337                    AND  NORER  > :C-0BB-NORERC                   D12RS
+519338                  ORDER  BY NORER                     END-EXEC.   D09SC
+519339     EXEC SQL                                                     D09SC
+519340                 DECLARE C_SEL_CDREA CURSOR FOR                   D09SC
+519341                 SELECT  DISTINCT NORER                           D09SC
+519342                   FROM  RS04                                     D09SC
+519343                  WHERE  CDREA  = :C-0BB-CDREA                    D09SC
+519344                    AND  NORER  > :C-0BB-NORERC                   D12RS
+519345                  ORDER  BY NORER                     END-EXEC.   D09SC
+519346     EXEC SQL                                                     D09SC
+519347                 DECLARE C_SEL_DDREN CURSOR FOR                   D09SC
+519348                 SELECT  DISTINCT NORER                           D09SC
+519349                   FROM  RS04                                     D09SC
+519350                  WHERE  DDREN  BETWEEN :C-0BB-DDREN1             D09SC
+519351                                 AND    :C-0BB-DDREN2             D09SC
+519352                    AND  NORER  > :C-0BB-NORERC                   D12RS
+519353                  ORDER  BY NORER                     END-EXEC.   D09SC
+519354 F95-SEL-AA-FN. EXIT.                                              D09SC
+519355 F95-SEL-OP.                                                       D09SC
+519356           IF    XO00-XORARP = '1'                                D12RS
+519357     MOVE        W-CK00-D-NORER TO C-0BB-NORERC                    D12RS
+519358           ELSE                                                    D12RS
+519359     MOVE        LOW-VALUES TO C-0BB-NORERC.                       D12RS
+519360           IF    XO00-XORASL = '1'                                D09SC
+519361     EXEC SQL    OPEN    C_SEL_NOREG             END-EXEC          D09SC
+519362           ELSE IF XO00-XORASL = '2'                               D09SC
+519363     EXEC SQL    OPEN    C_SEL_CDREA             END-EXEC          D09SC
+519364           ELSE                                                   D09SC
+519365     EXEC SQL    OPEN    C_SEL_DDREN             END-EXEC.         D09SC
+519366     MOVE        '1' TO XOBB-SEL-OPE.                              D09SC
+519367 F95-SEL-OP-FN. EXIT.                                              D09SC
+519368 F95-SEL-FV.                                                       D09SC
+519369           IF    XOBB-SEL-OPE = ZERO                               D09SC
+519370     PERFORM     F95-SEL-OP THRU F95-SEL-OP-FN.                    D09SC
+519371           IF    XO00-XORASL = '1'                                D09SC
+519372     EXEC SQL    FETCH   C_SEL_NOREG                               D09SC
+519373                 INTO :C-0BB-NORER               END-EXEC          D09SC
+519374           ELSE IF XO00-XORASL = '2'                               D09SC
+519375     EXEC SQL    FETCH   C_SEL_CDREA                               D09SC
+519376                 INTO :C-0BB-NORER               END-EXEC          D09SC
+519377           ELSE                                                   D09SC
+519378     EXEC SQL    FETCH   C_SEL_DDREN                               D09SC
+519379                 INTO :C-0BB-NORER               END-EXEC.         D09SC
+519380     PERFORM     F95-WORK-OK THRU F95-WORK-OK-FN.                  D09SC
+519381           IF    IK = ZERO                                        D09SC
+519382     MOVE        C-0BB-NORER TO W-WW00-NORER                       D09SC
+519383           ELSE                                                   D09SC
+519384     MOVE        '1' TO W-WW00-SELEOF                              D09SC
+519385     PERFORM     F95-SEL-FV-CL THRU F95-SEL-FV-CL-FN.              D09SC
+519386 F95-SEL-FV-FN. EXIT.                                              D09SC
+519387 F95-SEL-FV-CL.                                                    D09SC
+519388           IF    XOBB-SEL-OPE = ZERO                               D09SC
+519389     GO TO     F95-SEL-FV-CL-FN.                                   D09SC
+519390           IF    XO00-XORASL = '1'                                D09SC
+519391     EXEC SQL    CLOSE   C_SEL_NOREG             END-EXEC          D09SC
+519392           ELSE IF XO00-XORASL = '2'                               D09SC
+519393     EXEC SQL    CLOSE   C_SEL_CDREA             END-EXEC          D09SC
+519394           ELSE                                                   D09SC
+519395     EXEC SQL    CLOSE   C_SEL_DDREN             END-EXEC.         D09SC
+519396     MOVE        ZERO TO XOBB-SEL-OPE.                             D09SC
+519397 F95-SEL-FV-CL-FN. EXIT.                                           D09SC
 519400 F9590.         EXIT.                                             P000
 519500 F95-WORK-CN.                                                     P100
 519600     MOVE        '9590' TO XO00-XCDFSF                            P110
@@ -5427,16 +5918,85 @@
 542700     ' assignation: ' 'YX'                                        P220
 542800     ' ouverture: ' 'O'.                                          P230
 542900 F98YX-FN. EXIT.                                                  P230
-543000 F9899.                                                           P000
-543100     DISPLAY     '-     fin : ' XAED-XDATRT ' '                   P300
-543200     XAED-XHETRT.                                                 P310
-543300     DISPLAY     '------------------------------'                 P500
-543400     '------------------------------'                             P520
-543500     '-------------'.                                             P530
-543600 F9899-FN. EXIT.                                                  P530
-543700 F98-Z-FN. EXIT.                                                  P530
-543800 F98-FN.   EXIT.                                                  P530
-543900 F99OR.                                                           P000
+542910 F98EX.                                                            D01SK
+542920     MOVE        5-EX00-CPTENR TO XA80-XQNENR.                     D01SK
+542930     DISPLAY     '- fichier ' 'EX   '                              D01SK
+542940     XA80-XQNENR ' rentes en exception'                            D01SK
+542950     ' assignation: ' 'EX'                                         D01SK
+542960     ' ouverture: ' 'O'.                                           D01SK
+542970 F98EX-FN. EXIT.                                                   D01SK
+542971 F98CK.                                                            D04CK
+542972     MOVE        5-CK00-CPTENR TO XA80-XQNENR.                     D04CK
+542973     DISPLAY     '- fichier ' 'CK   '                              D04CK
+542974     XA80-XQNENR ' points de reprise ecrits'                       D04CK
+542975     ' assignation: ' 'CK'                                         D04CK
+542976     ' ouverture: ' 'O'.                                           D04CK
+542977 F98CK-FN. EXIT.                                                  D04CK
+542978 F98CV.                                                            D05CV
+542979     MOVE        5-CV00-CPTENR TO XA80-XQNENR                      D05CV
+542980     DISPLAY     '- fichier ' 'CV   '                              D05CV
+542981     XA80-XQNENR ' enregistrements'                                D05CV
+542982     ' assignation: ' 'CV'                                         D05CV
+542983     ' ouverture: ' XO00-XORACV.                                  D05CV
+542984 F98CV-FN. EXIT.                                                  D05CV
+542986 F98TO.                                                            D06TO
+542987     DISPLAY     '-'.                                              D06TO
+542988     DISPLAY     '- bilan de controle -'.                          D06TO
+542989     MOVE        XOH1-COUNT TO XA80-XQNENR                         D06TO
+542990     DISPLAY     '- RS08 (AT viager)    : ' XA80-XQNENR            D06TO
+542991     ' enregistrements'.                                           D06TO
+542992     MOVE        XOH2-COUNT TO XA80-XQNENR                         D06TO
+542993     DISPLAY     '- RS09 (orphelin)     : ' XA80-XQNENR            D06TO
+542994     ' enregistrements'.                                           D06TO
+542995     MOVE        XOH3-COUNT TO XA80-XQNENR                         D06TO
+542996     DISPLAY     '- RS10 (AAEXA)        : ' XA80-XQNENR            D06TO
+542997     ' enregistrements'.                                           D06TO
+542998     MOVE        XOH4-COUNT TO XA80-XQNENR                         D06TO
+542999     DISPLAY     '- RS11                : ' XA80-XQNENR            D06TO
+543000     ' enregistrements'.                                           D06TO
+543010     MOVE        XOH5-COUNT TO XA80-XQNENR                         D06TO
+543020     DISPLAY     '- RS12 (SS)           : ' XA80-XQNENR            D06TO
+543030     ' enregistrements'.                                           D06TO
+543040     MOVE        XOH6-COUNT TO XA80-XQNENR                         D06TO
+543050     DISPLAY     '- RS13 (droit commun) : ' XA80-XQNENR            D06TO
+543060     ' enregistrements'.                                           D06TO
+543070     MOVE        XOH7-COUNT TO XA80-XQNENR                         D06TO
+543080     DISPLAY     '- RS14                : ' XA80-XQNENR            D06TO
+543090     ' enregistrements'.                                           D06TO
+543100     MOVE        XOH8-COUNT TO XA80-XQNENR                         D06TO
+543110     DISPLAY     '- RS15                : ' XA80-XQNENR            D06TO
+543120     ' enregistrements'.                                           D06TO
+543130     MOVE        XOH9-COUNT TO XA80-XQNENR                         D06TO
+543140     DISPLAY     '- RS20                : ' XA80-XQNENR            D06TO
+543150     ' enregistrements'.                                           D06TO
+543160     MOVE        W-WW00-MTCUM TO W-WW00-MTCUM-ED                   D06TO
+543170     DISPLAY     '- total RS04-MTREA traite : '                    D06TO
+543180     W-WW00-MTCUM-ED.                                              D06TO
+543190 F98TO-FN. EXIT.                                                  D06TO
+543191 F98RC.                                                            D07RC
+543192     MOVE        5-RC00-CPTENR TO XA80-XQNENR                      D07RC
+543193     DISPLAY     '- fichier ' 'RC   '                              D07RC
+543194     XA80-XQNENR ' ecarts RS04/RS06 detectes'                      D07RC
+543195     ' assignation: ' 'RC'                                         D07RC
+543196     ' ouverture: ' 'O'.                                           D07RC
+543197 F98RC-FN. EXIT.                                                   D07RC
+543198 F98AU.                                                            D10AU
+543210     MOVE   5-AU00-CPTENR TO XA80-XQNENR                           D10AU
+543220     DISPLAY     '- fichier ' 'AU   '                              D10AU
+543230     XA80-XQNENR ' rentes tracees (piste d''audit)'                D10AU
+543240     ' assignation: ' 'AU'                                         D10AU
+543250     ' ouverture: ' 'O'.                                           D10AU
+543260 F98AU-FN. EXIT.                                                   D10AU
+543270 F9899.                                                           P000
+543300     DISPLAY     '-     fin : ' XAED-XDATRT ' '                   P300
+543400     XAED-XHETRT.                                                 P310
+543500     DISPLAY     '------------------------------'                 P500
+543600     '------------------------------'                             P520
+543650     '-------------'.                                             P530
+543700 F9899-FN. EXIT.                                                  P530
+543800 F98-Z-FN. EXIT.                                                  P530
+543900 F98-FN.   EXIT.                                                  P530
+543901 F99OR.                                                           P000
 544000     PERFORM     F0BBA THRU F0BBA-FN.                             P100
 544100 F99OV.                                                           P000
 544200     MOVE        001                      TO J99OVR.              P000
@@ -5460,6 +6020,21 @@
 546000     PERFORM     F9900 THRU F9900-FN.                             P210
 546100 F99OZ-FN. EXIT.                                                  P210
 546200 F99OR-FN. EXIT.                                                  P210
+546210 F99SK.                                                            D01SK
+546213     MOVE        W-WW00-NORER TO W-EX00-NORER                      D01SK
+546216     MOVE        SQLCODE      TO W-EX00-SQLCODE                    D01SK
+546219     MOVE        XO00-XORATA  TO W-EX00-TABLE                      D01SK
+546222     MOVE        W-EX00-LIGNE TO EX00                              D01SK
+546225     WRITE       EX00.                                             D01SK
+546228     ADD         1 TO 5-EX00-CPTENR                                D01SK
+546231           IF    XOFF-RS06-OPE NOT = ZERO                          D14FK
+546234     EXEC SQL    WHENEVER SQLERROR    CONTINUE       END-EXEC      D14FK
+546237     EXEC SQL    CLOSE   C_FF_RS06                     END-EXEC    D14FK
+546240     EXEC SQL    WHENEVER SQLERROR    GO TO F99SK      END-EXEC.   D14FK
+546243     MOVE        ZERO TO XOFF-RS06-OPE                             D01SK
+546246     MOVE        '1' TO IK                                         D01SK
+546249     GO TO F9099-ITER-FN.                                          D01SK
+546252 F99SK-FN. EXIT.                                                   D01SK
 546300 F99SW.         EXIT.                                             P000
 546400 F99SW-FN. EXIT.                                                  P000
 546500 F99SX.         EXIT.                                             P000
